@@ -6,104 +6,724 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ASSIGN TO DYNAMIC resolves each dataset name from the
+      *    WORKING-STORAGE field's current value at OPEN time, not
+      *    from the JCL DD name -- see PRUEBA09.jcl for how the
+      *    CONTROL record is the only supported way to override it.
+           SELECT ARCH-ENTRADA ASSIGN TO DYNAMIC WS-DSN-ENTRADA
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-ENTRADA.
+           SELECT ARCH-RECHAZOS ASSIGN TO DYNAMIC WS-DSN-RECHAZOS
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-RECHAZOS.
+           SELECT ARCH-REPORTE ASSIGN TO DYNAMIC WS-DSN-REPORTE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-REPORTE.
+           SELECT ARCH-AUDITORIA ASSIGN TO DYNAMIC WS-DSN-AUDITORIA
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-AUDITORIA.
+           SELECT ARCH-CONTROL ASSIGN TO DYNAMIC WS-DSN-CONTROL
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CONTROL.
+           SELECT ARCH-CHECKPOINT ASSIGN TO DYNAMIC WS-DSN-CHECKPOINT
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ESTADO-CHECKPOINT.
        DATA DIVISION.
        FILE SECTION.
+       FD  ARCH-ENTRADA.
+       01  REG-ENTRADA PIC X(32).
+       FD  ARCH-RECHAZOS.
+       01  REG-RECHAZO PIC X(140).
+       FD  ARCH-REPORTE.
+       01  REG-REPORTE PIC X(100).
+       FD  ARCH-AUDITORIA.
+       01  REG-AUDITORIA PIC X(150).
+       FD  ARCH-CONTROL.
+       01  REG-CONTROL PIC X(104).
+       FD  ARCH-CHECKPOINT.
+       01  REG-CHECKPOINT PIC X(40).
        WORKING-STORAGE SECTION.
-       01 BINARIO-ENTRADA PIC X(10).
-       01 NUMERO-BINARIO OCCURS 10 TIMES PIC 9.
+       01 WS-DSN-ENTRADA PIC X(20) VALUE "ARCHENT.DAT".
+       01 WS-ESTADO-ENTRADA PIC X(2).
+       01 WS-DSN-RECHAZOS PIC X(20) VALUE "RECHAZOS.DAT".
+       01 WS-ESTADO-RECHAZOS PIC X(2).
+       01 WS-LINEA-RECHAZO PIC X(140).
+       01 WS-DSN-REPORTE PIC X(20) VALUE "REPORTE.DAT".
+       01 WS-ESTADO-REPORTE PIC X(2).
+       01 WS-LINEA-REPORTE PIC X(100).
+       01 WS-FECHA-SISTEMA PIC X(21).
+       01 WS-FECHA-EJECUCION PIC X(10).
+       01 WS-TOTAL-ACUMULADO PIC S9(12) SIGN LEADING SEPARATE
+                                         VALUE 0.
+       01 WS-DSN-AUDITORIA PIC X(20) VALUE "AUDITORI.DAT".
+       01 WS-ESTADO-AUDITORIA PIC X(2).
+       01 WS-LINEA-AUDITORIA PIC X(150).
+       01 WS-TIMESTAMP PIC X(26).
+       01 WS-POSICION-ERROR PIC 9(2) VALUE 0.
+       01 WS-MOTIVO-RECHAZO PIC X(40) VALUE SPACES.
+       01 WS-TOTAL-DESBORDADO PIC X VALUE 'N'.
+       01 WS-CONTADOR-REGISTROS PIC 9(6) VALUE 0.
+       01 WS-CONTADOR-RECHAZADOS PIC 9(6) VALUE 0.
+       01 WS-MODO-PROCESO PIC X VALUE 'I'.
+       01 WS-FIN-ARCHIVO PIC X VALUE 'N'.
+       01 WS-LINEA-LARGA PIC X VALUE 'N'.
+       01 WS-LONGITUD-MAXIMA PIC 9(2) VALUE 32.
+       01 BINARIO-ENTRADA PIC X(32).
+       01 NUMERO-BINARIO OCCURS 32 TIMES PIC 9.
        01 EXPONENTE PIC 9(2).
        01 WS-INDICE PIC 9(2).
        01 WS-INDICE-EXPONENTE PIC 9(2).
-       01 WS-NUMERO PIC 9.
+       01 WS-POS-BIT PIC 9(2).
+       01 WS-NUMERO PIC 9(2).
+       01 WS-PRIMER-DIGITO PIC 9(2) VALUE 0.
        01 ES-VALIDO PIC X VALUE 'S'.
        01 CARACTER PIC X.
        01 BINARIO-ENTRADA-SIN-ESPACIOS PIC 9(2).
-       01 TOTAL-EXPONENTE PIC 9(6) VALUE 2.
-       01 TOTAL-POTENCIA PIC 9(6).
-       01 ACUMULADOR PIC 9(6).
+       01 TOTAL-POTENCIA PIC 9(10).
+       01 ACUMULADOR PIC S9(10) SIGN LEADING SEPARATE.
+       01 WS-BASE PIC 9(2) VALUE 2.
+       01 WS-SIGNO PIC X VALUE 'U'.
+       01 WS-LONGITUD-SALIDA PIC 9(2) VALUE 16.
+       01 WS-MODO-CONVERSION PIC X VALUE 'B'.
+       01 WS-VALOR-DECIMAL-ENTRADA PIC S9(10) SIGN LEADING SEPARATE.
+       01 WS-VALOR-TRABAJO PIC 9(10).
+       01 WS-RESIDUO PIC 9.
+       01 BINARIO-SALIDA PIC X(32).
+       01 WS-DSN-CONTROL PIC X(20) VALUE "CONTROL.DAT".
+       01 WS-ESTADO-CONTROL PIC X(2).
+       01 WS-LINEA-CONTROL PIC X(104).
+       01 WS-HAY-CONTROL PIC X VALUE 'N'.
+       01 WS-DSN-CHECKPOINT PIC X(20) VALUE "CHECKPOINT.DAT".
+       01 WS-ESTADO-CHECKPOINT PIC X(2).
+       01 WS-LINEA-CHECKPOINT PIC X(40).
+       01 WS-REINICIAR PIC X VALUE 'N'.
+       01 WS-ULTIMO-PROCESADO PIC 9(6) VALUE 0.
+      *    Checkpointed after every record: REPORTE/RECHAZOS/
+      *    AUDITORIA are written per-record too, so any wider
+      *    interval leaves a window where those files hold rows
+      *    for records the checkpoint doesn't know about yet --
+      *    a restart would then reprocess and duplicate them.
+       01 WS-INTERVALO-CHECKPOINT PIC 9(4) VALUE 1.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY
-           "Ingrese un numero binario (solo 0 y 1, max 10 caracteres):".
-           ACCEPT BINARIO-ENTRADA.
-
-            COMPUTE BINARIO-ENTRADA-SIN-ESPACIOS =
-                 FUNCTION LENGTH (FUNCTION TRIM(BINARIO-ENTRADA))
+           PERFORM 0100-LEER-PARAMETROS-CONTROL.
 
-           IF BINARIO-ENTRADA-SIN-ESPACIOS > 10 THEN
-                DISPLAY
-                "ERROR, EL BINARIO NO PUEDE SER MAYOR DE 10 CARACTERES"
-                STOP RUN
-           END-IF
-
-           MOVE  BINARIO-ENTRADA-SIN-ESPACIOS TO EXPONENTE
+           IF WS-HAY-CONTROL NOT = 'S'
+               DISPLAY
+               "Modo de ejecucion, (I)nteractivo o por (L)ote: "
+               ACCEPT WS-MODO-PROCESO
 
-           PERFORM VARYING WS-INDICE FROM 1 BY 1
-                   UNTIL WS-INDICE > BINARIO-ENTRADA-SIN-ESPACIOS
-               MOVE BINARIO-ENTRADA(WS-INDICE:1) TO CARACTER
-               IF CARACTER NOT = '0' AND CARACTER NOT = '1'
-                   MOVE 'N' TO ES-VALIDO
-                   EXIT PERFORM
-               ELSE IF CARACTER = '1' THEN
-                 MOVE CARACTER TO WS-NUMERO
+               DISPLAY
+               "Base de los valores de entrada (2=Binario, 8=Octal, "
+               "16=Hexadecimal): "
+               ACCEPT WS-BASE
+           END-IF.
+           IF WS-BASE NOT = 2 AND WS-BASE NOT = 8 AND WS-BASE NOT = 16
+               DISPLAY "BASE NO VALIDA, SE ASUME BINARIO (2)."
+               MOVE 2 TO WS-BASE
+           END-IF.
 
-                 DISPLAY "NUMERO: " WS-NUMERO
+           IF WS-HAY-CONTROL NOT = 'S'
+               DISPLAY
+               "Interpretar los valores como (S)igned o (U)nsigned: "
+               ACCEPT WS-SIGNO
+           END-IF.
+           IF WS-SIGNO = 'S' OR WS-SIGNO = 's'
+               MOVE 'S' TO WS-SIGNO
+           ELSE
+               MOVE 'U' TO WS-SIGNO
+           END-IF.
 
+           IF WS-HAY-CONTROL NOT = 'S'
+                   AND (WS-MODO-PROCESO = 'L' OR WS-MODO-PROCESO = 'l')
+               DISPLAY
+               "Reiniciar desde el ultimo checkpoint (S/N): "
+               ACCEPT WS-REINICIAR
+           END-IF.
+           IF WS-REINICIAR = 's'
+               MOVE 'S' TO WS-REINICIAR
+           END-IF.
+           IF WS-REINICIAR NOT = 'S'
+               MOVE 'N' TO WS-REINICIAR
+           END-IF.
 
+           PERFORM 0160-ABRIR-REPORTES
+           PERFORM 0150-ABRIR-AUDITORIA
 
-               PERFORM VARYING WS-INDICE-EXPONENTE FROM 1 BY 1
-                      UNTIL WS-INDICE-EXPONENTE > EXPONENTE
+           IF WS-MODO-PROCESO = 'L' OR WS-MODO-PROCESO = 'l'
+               PERFORM 1000-PROCESO-LOTE
+           ELSE
+               PERFORM 1900-PROCESO-INTERACTIVO
+           END-IF.
 
-                    DISPLAY "EXPONENTE: " EXPONENTE
+           PERFORM 2300-ESCRIBIR-TOTAL-REPORTE.
 
-                    DISPLAY "TOTAL EXPONENTE :" TOTAL-EXPONENTE
+           CLOSE ARCH-RECHAZOS.
+           CLOSE ARCH-REPORTE.
+           CLOSE ARCH-AUDITORIA.
 
-                     COMPUTE TOTAL-EXPONENTE =
-                      TOTAL-EXPONENTE * TOTAL-EXPONENTE
+           STOP RUN.
 
-                 DISPLAY TOTAL-EXPONENTE
+       0100-LEER-PARAMETROS-CONTROL.
+           MOVE 'N' TO WS-HAY-CONTROL
+           OPEN INPUT ARCH-CONTROL
+           IF WS-ESTADO-CONTROL = "00"
+               READ ARCH-CONTROL INTO WS-LINEA-CONTROL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'S' TO WS-HAY-CONTROL
+                       MOVE 'L' TO WS-MODO-PROCESO
+                       MOVE WS-LINEA-CONTROL(1:20) TO WS-DSN-ENTRADA
+                       MOVE WS-LINEA-CONTROL(21:2) TO WS-BASE
+                       MOVE WS-LINEA-CONTROL(23:1) TO WS-SIGNO
+                       MOVE WS-LINEA-CONTROL(24:20) TO WS-DSN-REPORTE
+                       IF WS-LINEA-CONTROL(44:1) = 'R'
+                               OR WS-LINEA-CONTROL(44:1) = 'S'
+                           MOVE 'S' TO WS-REINICIAR
+                       ELSE
+                           MOVE 'N' TO WS-REINICIAR
+                       END-IF
+                       IF WS-LINEA-CONTROL(45:20) NOT = SPACES
+                           MOVE WS-LINEA-CONTROL(45:20)
+                               TO WS-DSN-RECHAZOS
+                       END-IF
+                       IF WS-LINEA-CONTROL(65:20) NOT = SPACES
+                           MOVE WS-LINEA-CONTROL(65:20)
+                               TO WS-DSN-AUDITORIA
+                       END-IF
+                       IF WS-LINEA-CONTROL(85:20) NOT = SPACES
+                           MOVE WS-LINEA-CONTROL(85:20)
+                               TO WS-DSN-CHECKPOINT
+                       END-IF
+               END-READ
+               CLOSE ARCH-CONTROL
+           END-IF.
 
-               COMPUTE TOTAL-POTENCIA =
-                      TOTAL-EXPONENTE * WS-NUMERO
+       0150-ABRIR-AUDITORIA.
+           OPEN EXTEND ARCH-AUDITORIA
+           IF WS-ESTADO-AUDITORIA NOT = "00"
+               OPEN OUTPUT ARCH-AUDITORIA
+           END-IF.
 
-              DISPLAY "TOTAL POTENCIA :" TOTAL-POTENCIA
-              ADD TOTAL-POTENCIA TO ACUMULADOR
+       0160-ABRIR-REPORTES.
+           IF WS-REINICIAR = 'S'
+               OPEN EXTEND ARCH-RECHAZOS
+               IF WS-ESTADO-RECHAZOS NOT = "00"
+                   OPEN OUTPUT ARCH-RECHAZOS
+               END-IF
+               OPEN EXTEND ARCH-REPORTE
+               IF WS-ESTADO-REPORTE NOT = "00"
+                   OPEN OUTPUT ARCH-REPORTE
+                   PERFORM 2100-ESCRIBIR-ENCABEZADO-REPORTE
+               END-IF
+           ELSE
+               OPEN OUTPUT ARCH-RECHAZOS
+               OPEN OUTPUT ARCH-REPORTE
+               PERFORM 2100-ESCRIBIR-ENCABEZADO-REPORTE
+           END-IF.
 
+       1900-PROCESO-INTERACTIVO.
+           DISPLAY
+           "Tipo de conversion, (B)inario a decimal o (D)ecimal a "
+           "binario: ".
+           ACCEPT WS-MODO-CONVERSION.
+           ADD 1 TO WS-CONTADOR-REGISTROS
+
+           IF WS-MODO-CONVERSION = 'D' OR WS-MODO-CONVERSION = 'd'
+               MOVE 'D' TO WS-MODO-CONVERSION
+               IF WS-SIGNO = 'S'
+                   DISPLAY
+                   "Ancho en bits para el resultado (8, 16, 32):"
+                   ACCEPT WS-LONGITUD-SALIDA
+               END-IF
+               DISPLAY "Ingrese un numero decimal:"
+               ACCEPT WS-VALOR-DECIMAL-ENTRADA
+               PERFORM 1400-CONVERTIR-DECIMAL-A-BINARIO
+           ELSE
+               MOVE 'B' TO WS-MODO-CONVERSION
+               DISPLAY
+               "Ingrese el valor a convertir (max "
+               WS-LONGITUD-MAXIMA " caracteres):"
+               ACCEPT BINARIO-ENTRADA
+               PERFORM 1200-VALIDAR-Y-CONVERTIR
+           END-IF.
 
+           PERFORM 2000-PRESENTAR-TOTAL.
 
-               COMPUTE EXPONENTE = EXPONENTE - 1
+       1000-PROCESO-LOTE.
+           OPEN INPUT ARCH-ENTRADA
+           IF WS-ESTADO-ENTRADA NOT = "00"
+               DISPLAY
+               "ERROR, NO SE PUDO ABRIR EL ARCHIVO DE ENTRADA: "
+               WS-DSN-ENTRADA
+           ELSE
+               IF WS-REINICIAR = 'S'
+                   PERFORM 1800-LEER-CHECKPOINT
+                   DISPLAY
+                   "REINICIANDO DESPUES DEL REGISTRO "
+                   WS-ULTIMO-PROCESADO
+                   PERFORM UNTIL WS-CONTADOR-REGISTROS
+                           >= WS-ULTIMO-PROCESADO
+                           OR WS-FIN-ARCHIVO = 'S'
+                       PERFORM 1050-LEER-REGISTRO-ENTRADA
+                       IF WS-FIN-ARCHIVO NOT = 'S'
+                           ADD 1 TO WS-CONTADOR-REGISTROS
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               PERFORM UNTIL WS-FIN-ARCHIVO = 'S'
+                   PERFORM 1050-LEER-REGISTRO-ENTRADA
+                   IF WS-FIN-ARCHIVO NOT = 'S'
+                       ADD 1 TO WS-CONTADOR-REGISTROS
+                       IF WS-LINEA-LARGA = 'S'
+                           MOVE 'N' TO ES-VALIDO
+                           MOVE 0 TO WS-POSICION-ERROR
+                           MOVE SPACE TO CARACTER
+                           MOVE "LINEA DE ENTRADA EXCEDE EL MAXIMO"
+                               TO WS-MOTIVO-RECHAZO
+                           DISPLAY
+                           "ERROR, EL REGISTRO " WS-CONTADOR-REGISTROS
+                           " SUPERA " WS-LONGITUD-MAXIMA
+                           " CARACTERES Y FUE RECHAZADO"
+                           PERFORM 1500-REGISTRAR-RECHAZO
+                       ELSE
+                           PERFORM 1200-VALIDAR-Y-CONVERTIR
+                       END-IF
+                       PERFORM 2000-PRESENTAR-TOTAL
+                       IF FUNCTION MOD(WS-CONTADOR-REGISTROS,
+                               WS-INTERVALO-CHECKPOINT) = 0
+                           PERFORM 1750-SINCRONIZAR-SALIDAS
+                           PERFORM 1700-GRABAR-CHECKPOINT
+                       END-IF
+                   END-IF
                END-PERFORM
-             ELSE IF CARACTER = '0' THEN
-                    DISPLAY "EXPONENTE: " EXPONENTE
-                    COMPUTE EXPONENTE = EXPONENTE - 1
-             END-IF
-           END-PERFORM.
+               PERFORM 1750-SINCRONIZAR-SALIDAS
+               PERFORM 1700-GRABAR-CHECKPOINT
+               CLOSE ARCH-ENTRADA
+           END-IF.
 
-           IF ES-VALIDO = 'S'
-               INITIALIZE ES-VALIDO
-           ELSE
-               DISPLAY
-               "El número ingresado NO es un número binario válido."
-                STOP RUN
+       1050-LEER-REGISTRO-ENTRADA.
+           MOVE 'N' TO WS-LINEA-LARGA
+           READ ARCH-ENTRADA INTO BINARIO-ENTRADA
+               AT END
+                   MOVE 'S' TO WS-FIN-ARCHIVO
+               NOT AT END
+                   PERFORM UNTIL WS-ESTADO-ENTRADA NOT = "06"
+                       MOVE 'S' TO WS-LINEA-LARGA
+                       READ ARCH-ENTRADA INTO BINARIO-ENTRADA
+                           AT END
+                               MOVE 'S' TO WS-FIN-ARCHIVO
+                       END-READ
+                   END-PERFORM
+           END-READ.
+
+       1750-SINCRONIZAR-SALIDAS.
+      *    REPORTE/RECHAZOS/AUDITORIA stay open for the whole batch
+      *    and their writes can sit in a runtime buffer, so a
+      *    checkpoint written without this step could claim more
+      *    records than are actually durable on disk. Closing and
+      *    reopening EXTEND forces those writes out before the
+      *    checkpoint that vouches for them is recorded.
+           CLOSE ARCH-REPORTE
+           CLOSE ARCH-RECHAZOS
+           CLOSE ARCH-AUDITORIA
+           OPEN EXTEND ARCH-REPORTE
+           OPEN EXTEND ARCH-RECHAZOS
+           OPEN EXTEND ARCH-AUDITORIA.
+
+       1700-GRABAR-CHECKPOINT.
+           MOVE SPACES TO WS-LINEA-CHECKPOINT
+           STRING WS-CONTADOR-REGISTROS
+               WS-TOTAL-ACUMULADO
+               WS-CONTADOR-RECHAZADOS
+               DELIMITED BY SIZE INTO WS-LINEA-CHECKPOINT
+           OPEN OUTPUT ARCH-CHECKPOINT
+           WRITE REG-CHECKPOINT FROM WS-LINEA-CHECKPOINT
+           CLOSE ARCH-CHECKPOINT.
+
+       1800-LEER-CHECKPOINT.
+           MOVE 0 TO WS-ULTIMO-PROCESADO
+           OPEN INPUT ARCH-CHECKPOINT
+           IF WS-ESTADO-CHECKPOINT = "00"
+               READ ARCH-CHECKPOINT INTO WS-LINEA-CHECKPOINT
+                   NOT AT END
+                       COMPUTE WS-ULTIMO-PROCESADO =
+                           FUNCTION NUMVAL(WS-LINEA-CHECKPOINT(1:6))
+                       COMPUTE WS-TOTAL-ACUMULADO =
+                           FUNCTION NUMVAL(WS-LINEA-CHECKPOINT(7:13))
+                       COMPUTE WS-CONTADOR-RECHAZADOS =
+                           FUNCTION NUMVAL(WS-LINEA-CHECKPOINT(20:6))
+               END-READ
+               CLOSE ARCH-CHECKPOINT
            END-IF.
 
+       1200-VALIDAR-Y-CONVERTIR.
+           MOVE 0 TO ACUMULADOR
+           MOVE 0 TO WS-PRIMER-DIGITO
+           MOVE 'S' TO ES-VALIDO
+           MOVE 0 TO WS-POSICION-ERROR
+           MOVE SPACE TO CARACTER
+           MOVE SPACES TO WS-MOTIVO-RECHAZO
+
+      *    BINARIO-ENTRADA is PIC X(32) and WS-LONGITUD-MAXIMA
+      *    defaults to 32 with no control-record override, so a
+      *    trimmed length greater than WS-LONGITUD-MAXIMA cannot
+      *    occur here; oversized batch lines are already rejected
+      *    by 1050-LEER-REGISTRO-ENTRADA before reaching this
+      *    paragraph.
+           COMPUTE BINARIO-ENTRADA-SIN-ESPACIOS =
+                FUNCTION LENGTH (FUNCTION TRIM(BINARIO-ENTRADA))
 
-       2000-PRESENTAR-TOTAL.
-            DISPLAY "EL NUMERO ES NUMERO BINARIO FORMA DECIMAL : "
-            DISPLAY "============================================"
-            DISPLAY ACUMULADOR
-            DISPLAY "============================================"
+           PERFORM VARYING WS-INDICE FROM 1 BY 1
+                   UNTIL WS-INDICE > BINARIO-ENTRADA-SIN-ESPACIOS
+               MOVE BINARIO-ENTRADA(WS-INDICE:1) TO CARACTER
+               PERFORM 1250-OBTENER-VALOR-DIGITO
+               IF ES-VALIDO = 'N'
+                   MOVE WS-INDICE TO WS-POSICION-ERROR
+                   EXIT PERFORM
+               ELSE
+                   IF WS-INDICE = 1
+                       MOVE WS-NUMERO TO WS-PRIMER-DIGITO
+                   END-IF
+                   COMPUTE EXPONENTE =
+                       BINARIO-ENTRADA-SIN-ESPACIOS - WS-INDICE
+                   COMPUTE TOTAL-POTENCIA = WS-BASE ** EXPONENTE
+                       ON SIZE ERROR
+                           MOVE 'N' TO ES-VALIDO
+                           MOVE WS-INDICE TO WS-POSICION-ERROR
+                           MOVE "VALOR EXCEDE EL RANGO SOPORTADO"
+                               TO WS-MOTIVO-RECHAZO
+                   END-COMPUTE
+                   IF ES-VALIDO = 'N'
+                       EXIT PERFORM
+                   END-IF
+                   COMPUTE TOTAL-POTENCIA = TOTAL-POTENCIA * WS-NUMERO
+                       ON SIZE ERROR
+                           MOVE 'N' TO ES-VALIDO
+                           MOVE WS-INDICE TO WS-POSICION-ERROR
+                           MOVE "VALOR EXCEDE EL RANGO SOPORTADO"
+                               TO WS-MOTIVO-RECHAZO
+                   END-COMPUTE
+                   IF ES-VALIDO = 'N'
+                       EXIT PERFORM
+                   END-IF
+                   ADD TOTAL-POTENCIA TO ACUMULADOR
+                       ON SIZE ERROR
+                           MOVE 'N' TO ES-VALIDO
+                           MOVE WS-INDICE TO WS-POSICION-ERROR
+                           MOVE "VALOR EXCEDE EL RANGO SOPORTADO"
+                               TO WS-MOTIVO-RECHAZO
+                   END-ADD
+                   IF ES-VALIDO = 'N'
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF ES-VALIDO = 'S' AND WS-SIGNO = 'S'
+                   AND WS-PRIMER-DIGITO >= (WS-BASE / 2)
+               COMPUTE TOTAL-POTENCIA =
+                   WS-BASE ** BINARIO-ENTRADA-SIN-ESPACIOS
+                   ON SIZE ERROR
+                       MOVE 'N' TO ES-VALIDO
+                       MOVE "VALOR EXCEDE EL RANGO SOPORTADO"
+                           TO WS-MOTIVO-RECHAZO
+               END-COMPUTE
+               IF ES-VALIDO = 'S'
+                   COMPUTE ACUMULADOR = ACUMULADOR - TOTAL-POTENCIA
+                       ON SIZE ERROR
+                           MOVE 'N' TO ES-VALIDO
+                           MOVE "VALOR EXCEDE EL RANGO SOPORTADO"
+                               TO WS-MOTIVO-RECHAZO
+                   END-COMPUTE
+               END-IF
+           END-IF
 
+           IF ES-VALIDO NOT = 'S'
+               DISPLAY
+               "El numero ingresado NO es un numero binario valido."
+           END-IF
 
+           IF ES-VALIDO NOT = 'S'
+               PERFORM 1500-REGISTRAR-RECHAZO
+           END-IF.
 
+       1250-OBTENER-VALOR-DIGITO.
+           MOVE 'S' TO ES-VALIDO
+           MOVE FUNCTION UPPER-CASE(CARACTER) TO CARACTER
+           EVALUATE CARACTER
+               WHEN '0' THRU '9'
+                   COMPUTE WS-NUMERO = FUNCTION NUMVAL(CARACTER)
+               WHEN 'A'
+                   MOVE 10 TO WS-NUMERO
+               WHEN 'B'
+                   MOVE 11 TO WS-NUMERO
+               WHEN 'C'
+                   MOVE 12 TO WS-NUMERO
+               WHEN 'D'
+                   MOVE 13 TO WS-NUMERO
+               WHEN 'E'
+                   MOVE 14 TO WS-NUMERO
+               WHEN 'F'
+                   MOVE 15 TO WS-NUMERO
+               WHEN OTHER
+                   MOVE 'N' TO ES-VALIDO
+                   MOVE "CARACTER NO VALIDO" TO WS-MOTIVO-RECHAZO
+           END-EVALUATE
+           IF ES-VALIDO = 'S' AND WS-NUMERO >= WS-BASE
+               MOVE 'N' TO ES-VALIDO
+               MOVE "DIGITO NO VALIDO PARA LA BASE INDICADA"
+                   TO WS-MOTIVO-RECHAZO
+           END-IF.
 
+       1500-REGISTRAR-RECHAZO.
+           ADD 1 TO WS-CONTADOR-RECHAZADOS
+           MOVE SPACES TO WS-LINEA-RECHAZO
+           IF WS-MODO-CONVERSION = 'D'
+               STRING
+                   "REGISTRO: " WS-CONTADOR-REGISTROS
+                   " VALOR: "   WS-VALOR-DECIMAL-ENTRADA
+                   " MOTIVO: "  WS-MOTIVO-RECHAZO
+                   DELIMITED BY SIZE INTO WS-LINEA-RECHAZO
+               END-STRING
+           ELSE
+               STRING
+                   "REGISTRO: " WS-CONTADOR-REGISTROS
+                   " VALOR: "   BINARIO-ENTRADA
+                   " POSICION: " WS-POSICION-ERROR
+                   " CARACTER: " CARACTER
+                   " MOTIVO: "  WS-MOTIVO-RECHAZO
+                   DELIMITED BY SIZE INTO WS-LINEA-RECHAZO
+               END-STRING
+           END-IF
+           WRITE REG-RECHAZO FROM WS-LINEA-RECHAZO.
+
+       1600-REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-SISTEMA
+           MOVE SPACES TO WS-TIMESTAMP
+           STRING WS-FECHA-SISTEMA(1:4) "-" WS-FECHA-SISTEMA(5:2) "-"
+               WS-FECHA-SISTEMA(7:2) " " WS-FECHA-SISTEMA(9:2) ":"
+               WS-FECHA-SISTEMA(11:2) ":" WS-FECHA-SISTEMA(13:2)
+               DELIMITED BY SIZE INTO WS-TIMESTAMP
+
+           MOVE SPACES TO WS-LINEA-AUDITORIA
+           IF WS-MODO-CONVERSION = 'D'
+               STRING WS-TIMESTAMP " REGISTRO: " WS-CONTADOR-REGISTROS
+                   " BASE: 02"
+                   " ENTRADA: " WS-VALOR-DECIMAL-ENTRADA
+                   " RESULTADO: " BINARIO-SALIDA
+                   DELIMITED BY SIZE INTO WS-LINEA-AUDITORIA
+           ELSE
+               STRING WS-TIMESTAMP " REGISTRO: " WS-CONTADOR-REGISTROS
+                   " BASE: " WS-BASE
+                   " ENTRADA: " BINARIO-ENTRADA
+                   " RESULTADO: " ACUMULADOR
+                   DELIMITED BY SIZE INTO WS-LINEA-AUDITORIA
+           END-IF
+           WRITE REG-AUDITORIA FROM WS-LINEA-AUDITORIA.
 
+       1400-CONVERTIR-DECIMAL-A-BINARIO.
+           MOVE SPACES TO BINARIO-SALIDA
+           MOVE SPACES TO WS-MOTIVO-RECHAZO
+           MOVE 'S' TO ES-VALIDO
+           MOVE 0 TO WS-INDICE
 
+           IF WS-VALOR-DECIMAL-ENTRADA < 0
+               IF WS-SIGNO NOT = 'S'
+                   MOVE 'N' TO ES-VALIDO
+                   DISPLAY
+                   "ERROR, UN VALOR NEGATIVO REQUIERE MODO SIGNED (S)"
+                   MOVE "VALOR NEGATIVO REQUIERE MODO SIGNED"
+                       TO WS-MOTIVO-RECHAZO
+               ELSE
+                   IF WS-VALOR-DECIMAL-ENTRADA <
+                           - (2 ** (WS-LONGITUD-SALIDA - 1))
+                       MOVE 'N' TO ES-VALIDO
+                       DISPLAY
+                       "ERROR, EL VALOR NO CABE EN "
+                       WS-LONGITUD-SALIDA " BITS EN COMPLEMENTO A 2"
+                       MOVE "VALOR FUERA DE RANGO PARA EL ANCHO"
+                           TO WS-MOTIVO-RECHAZO
+                   ELSE
+                       COMPUTE WS-VALOR-TRABAJO =
+                           (2 ** WS-LONGITUD-SALIDA)
+                           + WS-VALOR-DECIMAL-ENTRADA
+                   END-IF
+               END-IF
+           ELSE
+               MOVE WS-VALOR-DECIMAL-ENTRADA TO WS-VALOR-TRABAJO
+           END-IF
 
+           IF ES-VALIDO = 'S'
+               PERFORM UNTIL WS-VALOR-TRABAJO = 0
+                   ADD 1 TO WS-INDICE
+                   IF WS-INDICE > WS-LONGITUD-MAXIMA
+                       MOVE 'N' TO ES-VALIDO
+                       DISPLAY
+                       "ERROR, EL BINARIO RESULTANTE SUPERA "
+                       WS-LONGITUD-MAXIMA " CARACTERES"
+                       MOVE "BINARIO RESULTANTE SUPERA EL MAXIMO"
+                           TO WS-MOTIVO-RECHAZO
+                       EXIT PERFORM
+                   END-IF
+                   COMPUTE WS-RESIDUO =
+                       FUNCTION MOD(WS-VALOR-TRABAJO, 2)
+                   MOVE WS-RESIDUO TO NUMERO-BINARIO(WS-INDICE)
+                   COMPUTE WS-VALOR-TRABAJO = WS-VALOR-TRABAJO / 2
+               END-PERFORM
+           END-IF
 
+           IF ES-VALIDO = 'S'
+               IF WS-INDICE = 0
+                   MOVE 1 TO WS-INDICE
+                   MOVE 0 TO NUMERO-BINARIO(1)
+               END-IF
+               IF WS-SIGNO = 'S'
+                   IF (WS-VALOR-DECIMAL-ENTRADA >= 0
+                           AND WS-INDICE >= WS-LONGITUD-SALIDA)
+                       OR (WS-VALOR-DECIMAL-ENTRADA < 0
+                           AND WS-INDICE > WS-LONGITUD-SALIDA)
+                       MOVE 'N' TO ES-VALIDO
+                       DISPLAY
+                       "ERROR, EL VALOR NO CABE EN EL ANCHO INDICADO"
+                       MOVE "VALOR NO CABE EN EL ANCHO INDICADO"
+                           TO WS-MOTIVO-RECHAZO
+                   ELSE
+                       PERFORM VARYING WS-INDICE-EXPONENTE FROM 1 BY 1
+                           UNTIL WS-INDICE-EXPONENTE
+                               > WS-LONGITUD-SALIDA
+                           COMPUTE WS-POS-BIT = WS-LONGITUD-SALIDA
+                               - WS-INDICE-EXPONENTE + 1
+                           IF WS-POS-BIT <= WS-INDICE
+                               MOVE NUMERO-BINARIO(WS-POS-BIT) TO
+                                   BINARIO-SALIDA(WS-INDICE-EXPONENTE:1)
+                           ELSE
+                               MOVE '0' TO
+                                   BINARIO-SALIDA(WS-INDICE-EXPONENTE:1)
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               ELSE
+                   PERFORM VARYING WS-INDICE-EXPONENTE FROM 1 BY 1
+                           UNTIL WS-INDICE-EXPONENTE > WS-INDICE
+                       COMPUTE WS-POS-BIT =
+                           WS-INDICE - WS-INDICE-EXPONENTE + 1
+                       MOVE NUMERO-BINARIO(WS-POS-BIT) TO
+                           BINARIO-SALIDA(WS-INDICE-EXPONENTE:1)
+                   END-PERFORM
+               END-IF
+           END-IF
+
+           IF ES-VALIDO NOT = 'S'
+               PERFORM 1500-REGISTRAR-RECHAZO
+           END-IF.
 
+       2000-PRESENTAR-TOTAL.
+           IF ES-VALIDO = 'S'
+               IF WS-MODO-CONVERSION = 'D'
+                   DISPLAY "EL NUMERO DECIMAL EN BINARIO ES : "
+                   DISPLAY "===================================="
+                   DISPLAY BINARIO-SALIDA
+                   DISPLAY "===================================="
+               ELSE
+                   DISPLAY
+                   "EL NUMERO ES NUMERO BINARIO FORMA DECIMAL : "
+                   DISPLAY "===================================="
+                   DISPLAY ACUMULADOR
+                   DISPLAY "===================================="
+               END-IF
+               PERFORM 2200-ESCRIBIR-DETALLE-REPORTE
+               PERFORM 1600-REGISTRAR-AUDITORIA
+           END-IF.
 
+       2100-ESCRIBIR-ENCABEZADO-REPORTE.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-SISTEMA
+           MOVE SPACES TO WS-FECHA-EJECUCION
+           STRING WS-FECHA-SISTEMA(1:4) "-" WS-FECHA-SISTEMA(5:2) "-"
+               WS-FECHA-SISTEMA(7:2)
+               DELIMITED BY SIZE INTO WS-FECHA-EJECUCION
+
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING "REPORTE DE CONVERSIONES - FECHA DE CORRIDA: "
+               WS-FECHA-EJECUCION
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           WRITE REG-REPORTE FROM WS-LINEA-REPORTE
+
+           MOVE "REGISTRO  BASE  VALOR-ENTRADA   RESULTADO"
+               TO WS-LINEA-REPORTE
+           WRITE REG-REPORTE FROM WS-LINEA-REPORTE
+
+           MOVE ALL "-" TO WS-LINEA-REPORTE
+           WRITE REG-REPORTE FROM WS-LINEA-REPORTE.
+
+       2200-ESCRIBIR-DETALLE-REPORTE.
+           MOVE SPACES TO WS-LINEA-REPORTE
+           IF WS-MODO-CONVERSION = 'D'
+               STRING WS-CONTADOR-REGISTROS " BASE:02 "
+                   WS-VALOR-DECIMAL-ENTRADA " " BINARIO-SALIDA
+                   DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+               ADD WS-VALOR-DECIMAL-ENTRADA TO WS-TOTAL-ACUMULADO
+                   ON SIZE ERROR
+                       MOVE 'S' TO WS-TOTAL-DESBORDADO
+                       DISPLAY
+                       "AVISO, EL TOTAL DE CONTROL SUPERO EL RANGO "
+                       "SOPORTADO; EL TOTAL SE MANTIENE SIN ESTE "
+                       "REGISTRO"
+               END-ADD
+           ELSE
+               STRING WS-CONTADOR-REGISTROS " BASE:" WS-BASE " "
+                   BINARIO-ENTRADA " " ACUMULADOR
+                   DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+               ADD ACUMULADOR TO WS-TOTAL-ACUMULADO
+                   ON SIZE ERROR
+                       MOVE 'S' TO WS-TOTAL-DESBORDADO
+                       DISPLAY
+                       "AVISO, EL TOTAL DE CONTROL SUPERO EL RANGO "
+                       "SOPORTADO; EL TOTAL SE MANTIENE SIN ESTE "
+                       "REGISTRO"
+               END-ADD
+           END-IF
+           WRITE REG-REPORTE FROM WS-LINEA-REPORTE.
+
+       2300-ESCRIBIR-TOTAL-REPORTE.
+           MOVE ALL "-" TO WS-LINEA-REPORTE
+           WRITE REG-REPORTE FROM WS-LINEA-REPORTE
+
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING "TOTAL DE CONTROL: " WS-TOTAL-ACUMULADO
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           WRITE REG-REPORTE FROM WS-LINEA-REPORTE
+
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING "REGISTROS PROCESADOS: " WS-CONTADOR-REGISTROS
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           WRITE REG-REPORTE FROM WS-LINEA-REPORTE
+
+           MOVE SPACES TO WS-LINEA-REPORTE
+           STRING "REGISTROS RECHAZADOS: " WS-CONTADOR-RECHAZADOS
+               DELIMITED BY SIZE INTO WS-LINEA-REPORTE
+           WRITE REG-REPORTE FROM WS-LINEA-REPORTE
+
+           IF WS-TOTAL-DESBORDADO = 'S'
+               MOVE SPACES TO WS-LINEA-REPORTE
+               MOVE "AVISO: EL TOTAL DE CONTROL SUPERO EL RANGO "
+                   TO WS-LINEA-REPORTE
+               WRITE REG-REPORTE FROM WS-LINEA-REPORTE
+           END-IF
 
+           DISPLAY "===== TOTAL DE LA SESION/LOTE ====="
+           DISPLAY "TOTAL DE CONTROL      : " WS-TOTAL-ACUMULADO
+           DISPLAY "REGISTROS PROCESADOS   : " WS-CONTADOR-REGISTROS
+           DISPLAY "REGISTROS RECHAZADOS   : " WS-CONTADOR-RECHAZADOS
+           IF WS-TOTAL-DESBORDADO = 'S'
+               DISPLAY
+               "AVISO                  : TOTAL DE CONTROL SUPERO "
+               "EL RANGO SOPORTADO"
+           END-IF.
 
-           STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
