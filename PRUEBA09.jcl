@@ -0,0 +1,57 @@
+//PRUEBA9  JOB (ACCTNO),'CONV BINARIO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* DRIVER JCL FOR YOUR-PROGRAM-NAME (Prueba09042025)
+//* Runs the binario/decimal conversion batch job unattended.
+//* Reads its base/signed-unsigned/dataset parameters from the
+//* CONTROL DD instead of an operator ACCEPT.
+//*
+//* IMPORTANT: the program opens ARCHENT/REPORTE/RECHAZOS/
+//* AUDITORI/CHECKPNT with ASSIGN TO DYNAMIC, which resolves the
+//* dataset name from the WORKING-STORAGE field's VALUE (or from
+//* the CONTROL record, below) -- NOT from the DD statement name.
+//* Changing a DD's DSN= below does not retarget the file; the DD
+//* must simply point at the same name the program is going to
+//* open, so the dataset exists (and is cataloged/retained) under
+//* that name. The only actual override mechanism is the CONTROL
+//* record's content.
+//*
+//* CONTROL record layout (one 104-byte fixed record):
+//*   cols   1-20  input dataset name (default ARCHENT.DAT)
+//*   cols  21-22  base   (02, 08, 16)
+//*   col      23  signed/unsigned flag (S or U)
+//*   cols  24-43  report dataset name (default REPORTE.DAT)
+//*   col      44  restart flag (R or S = resume from CHECKPOINT,
+//*                blank/N = process the whole input file)
+//*   cols  45-64  rejects dataset name (blank = keep the
+//*                default RECHAZOS.DAT)
+//*   cols  65-84  audit dataset name (blank = keep the
+//*                default AUDITORI.DAT)
+//*   cols 85-104  checkpoint dataset name (blank = keep the
+//*                default CHECKPOINT.DAT)
+//* The CONTROL dataset name itself cannot be carried inside the
+//* record it names -- it is always resolved from the CONTROL DD
+//* (or the program's hardcoded default), same as every run.
+//* See CONTROL.DAT.sample in the source repo for a worked example.
+//*-------------------------------------------------------------
+//CONVBIN  EXEC PGM=PRUEBA09
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CONTROL  DD   DSN=PROD.CONV.CONTROL,DISP=SHR
+//ARCHENT  DD   DSN=PROD.CONV.ENTRADA,DISP=SHR
+//REPORTE  DD   DSN=PROD.CONV.REPORTE,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//RECHAZOS DD   DSN=PROD.CONV.RECHAZOS,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//AUDITORI DD   DSN=PROD.CONV.AUDITORIA,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=150)
+//CHECKPNT DD   DSN=PROD.CONV.CHECKPOINT,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
